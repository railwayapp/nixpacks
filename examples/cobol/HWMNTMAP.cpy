@@ -0,0 +1,45 @@
+      ******************************************************************
+      *    HWMNTMAP.CPY
+      *    SYMBOLIC MAP FOR THE HWMAINT GREETING MAINTENANCE SCREEN
+      *    (BMS MAPSET HWMNTSET, MAP HWMNTM)
+      ******************************************************************
+       01  HWMNTMI.
+           03 FILLER                PIC X(12).
+           03 FUNCTNL               PIC S9(4) COMP.
+           03 FUNCTNF               PIC X.
+           03 FILLER REDEFINES FUNCTNF.
+              05 FUNCTNA            PIC X.
+           03 FUNCTNI               PIC X.
+           03 JOBNAMEL              PIC S9(4) COMP.
+           03 JOBNAMEF              PIC X.
+           03 FILLER REDEFINES JOBNAMEF.
+              05 JOBNAMEA           PIC X.
+           03 JOBNAMEI              PIC X(8).
+           03 HELLOTXL              PIC S9(4) COMP.
+           03 HELLOTXF              PIC X.
+           03 FILLER REDEFINES HELLOTXF.
+              05 HELLOTXA           PIC X.
+           03 HELLOTXI              PIC X(11).
+           03 WORLDTXL              PIC S9(4) COMP.
+           03 WORLDTXF              PIC X.
+           03 FILLER REDEFINES WORLDTXF.
+              05 WORLDTXA           PIC X.
+           03 WORLDTXI              PIC X(6).
+           03 MSGL                  PIC S9(4) COMP.
+           03 MSGF                  PIC X.
+           03 FILLER REDEFINES MSGF.
+              05 MSGA               PIC X.
+           03 MSGI                  PIC X(40).
+
+       01  HWMNTMO REDEFINES HWMNTMI.
+           03 FILLER                PIC X(12).
+           03 FILLER                PIC X(3).
+           03 FUNCTNO               PIC X.
+           03 FILLER                PIC X(3).
+           03 JOBNAMEO              PIC X(8).
+           03 FILLER                PIC X(3).
+           03 HELLOTXO              PIC X(11).
+           03 FILLER                PIC X(3).
+           03 WORLDTXO              PIC X(6).
+           03 FILLER                PIC X(3).
+           03 MSGO                  PIC X(40).
