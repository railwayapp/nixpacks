@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    PARMCARD.CPY
+      *    SYSIN PARAMETER CARD LAYOUT FOR HELLO-WORLD
+      ******************************************************************
+       01  PARM-CARD.
+           03 PARM-JOB-NAME        PIC X(8).
+           03 PARM-ENVIRONMENT     PIC X(4).
+           03 PARM-LANG            PIC X(2).
+           03 PARM-MESSAGE         PIC X(30).
