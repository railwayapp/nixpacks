@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    GREETREC.CPY
+      *    VSAM KSDS GREETING RECORD - KEY = JOB NAME
+      *    MAINTAINED BY THE HWMAINT CICS TRANSACTION
+      ******************************************************************
+       01  GREETING-RECORD.
+           03 GREET-JOB-NAME       PIC X(8).
+           03 GREET-HELLO          PIC X(11).
+           03 GREET-WORLD          PIC X(6).
