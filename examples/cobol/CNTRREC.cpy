@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CNTRREC.CPY
+      *    RUNNING-TOTALS RECORD FOR THE HELLO-WORLD EXECUTION COUNTER
+      *    FILE. ONE RECORD PER FILE - ENVIRONMENT SLOTS MATCH THE
+      *    VALID-ENVIRONMENT TABLE (DEV/TEST/QA/PROD).
+      ******************************************************************
+       01  COUNTER-RECORD.
+           03 CNTR-TOTAL-EXECUTIONS     PIC 9(9).
+           03 CNTR-ENV-COUNTERS.
+              05 CNTR-ENV-COUNT         OCCURS 4 TIMES.
+                 07 CNTR-ENV-CODE       PIC X(4).
+                 07 CNTR-ENV-EXEC-COUNT PIC 9(9).
+           03 CNTR-LAST-RUN-DATE        PIC X(8).
+           03 CNTR-LAST-RUN-TIME        PIC X(6).
