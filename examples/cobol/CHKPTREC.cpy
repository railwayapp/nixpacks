@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    CHKPTREC.CPY
+      *    START-OF-JOB CHECKPOINT RECORD FOR THE RESTART CONTROL FILE
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           03 CKPT-JOB-NAME         PIC X(8).
+           03 CKPT-STEP-NUMBER      PIC 9(4).
+           03 CKPT-RUN-DATE         PIC X(8).
+           03 CKPT-RUN-TIME         PIC X(6).
