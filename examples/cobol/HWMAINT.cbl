@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWMAINT.
+
+      ******************************************************************
+      *    CICS PSEUDO-CONVERSATIONAL MAINTENANCE TRANSACTION FOR THE
+      *    GREETING VSAM FILE (GREETVSM, KEY = JOB NAME). LETS AN
+      *    OPERATOR ADD OR CHANGE THE HELLO-WORLD BANNER TEXT FOR A
+      *    GIVEN JOB WITHOUT A SOURCE CHANGE OR RECOMPILE.
+      *
+      *    THIS PROGRAM IS NOT COMPILABLE BY GNUCOBOL IN THIS
+      *    SANDBOX - GNUCOBOL HAS NO EXEC CICS TRANSLATOR. IT IS
+      *    WRITTEN AND DESK-CHECKED IN THE SAME DIALECT AS A REAL
+      *    CICS/COBOL MAINTENANCE TRANSACTION AND WOULD BE TRANSLATED
+      *    AND COMPILED THROUGH THE CICS TRANSLATOR IN A REAL SHOP.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FUNCTION-CODE         PIC X.
+           88 FUNCTION-IS-ADD                  VALUE 'A'.
+           88 FUNCTION-IS-CHANGE                VALUE 'C'.
+
+       01  WS-ERROR-MESSAGE         PIC X(40) VALUE SPACES.
+
+      ******************************************************************
+      *    WORKING-STORAGE MIRROR OF DFHCOMMAREA, SAME LAYOUT. USED TO
+      *    BUILD THE FIRST OUTBOUND COMMAREA ON THE EIBCALEN = 0 ENTRY,
+      *    WHEN THE LINKAGE SECTION ITEM HAS NO CALLER-SUPPLIED STORAGE
+      *    BEHIND IT YET AND MUST NOT BE REFERENCED.
+      ******************************************************************
+       01  WS-COMMAREA.
+           03 WS-CA-FUNCTION-CODE   PIC X.
+
+       COPY GREETREC.
+
+       COPY HWMNTMAP.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03 CA-FUNCTION-CODE      PIC X.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       000-MAINLINE SECTION.
+       000-START.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(100-SEND-INITIAL-MAP)
+               NOTFND(200-RECORD-NOT-FOUND)
+               DUPREC(210-RECORD-ALREADY-EXISTS)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 100-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 300-RECEIVE-AND-VALIDATE
+               PERFORM 400-UPDATE-GREETING-FILE
+               PERFORM 500-SEND-CONFIRMATION
+           END-IF.
+
+       100-SEND-INITIAL-MAP SECTION.
+       100-START.
+           MOVE SPACES TO HWMNTMO
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           EXEC CICS SEND MAP('HWMNTM')
+               MAPSET('HWMNTSET')
+               FROM(HWMNTMO)
+               ERASE
+           END-EXEC
+      *    EIBCALEN IS ZERO ON ENTRY HERE WHEN REACHED FROM 000-START'S
+      *    FIRST-ATTACH PATH - DFHCOMMAREA HAS NO CALLER-SUPPLIED
+      *    STORAGE BEHIND IT YET AND MUST NOT BE REFERENCED. ON A
+      *    MAPFAIL RE-ENTRY FROM 300-RECEIVE-AND-VALIDATE, EIBCALEN IS
+      *    NON-ZERO AND DFHCOMMAREA IS VALID LINKAGE STORAGE.
+           IF EIBCALEN = 0
+               MOVE SPACE TO WS-CA-FUNCTION-CODE
+               EXEC CICS RETURN
+                   TRANSID('HWMT')
+                   COMMAREA(WS-COMMAREA)
+                   LENGTH(LENGTH OF WS-COMMAREA)
+               END-EXEC
+           ELSE
+               MOVE SPACE TO CA-FUNCTION-CODE
+               EXEC CICS RETURN
+                   TRANSID('HWMT')
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       200-RECORD-NOT-FOUND SECTION.
+       200-START.
+           MOVE 'JOB NOT ON FILE - USE ADD, NOT CHANGE' TO
+               WS-ERROR-MESSAGE
+           PERFORM 500-SEND-CONFIRMATION.
+       200-EXIT.
+           EXIT.
+
+       210-RECORD-ALREADY-EXISTS SECTION.
+       210-START.
+           MOVE 'JOB ALREADY ON FILE - USE CHANGE' TO
+               WS-ERROR-MESSAGE
+           PERFORM 500-SEND-CONFIRMATION.
+       210-EXIT.
+           EXIT.
+
+       300-RECEIVE-AND-VALIDATE SECTION.
+       300-START.
+           EXEC CICS RECEIVE MAP('HWMNTM')
+               MAPSET('HWMNTSET')
+               INTO(HWMNTMI)
+           END-EXEC
+
+           IF JOBNAMEI = SPACES
+               MOVE 'JOB NAME IS REQUIRED' TO WS-ERROR-MESSAGE
+               PERFORM 310-REDISPLAY-WITH-ERROR
+           ELSE
+               IF FUNCTNI = 'A' OR FUNCTNI = 'C'
+                   MOVE FUNCTNI TO WS-FUNCTION-CODE
+               ELSE
+                   MOVE 'FUNCTION MUST BE A (ADD) OR C (CHANGE)' TO
+                       WS-ERROR-MESSAGE
+                   PERFORM 310-REDISPLAY-WITH-ERROR
+               END-IF
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       310-REDISPLAY-WITH-ERROR SECTION.
+       310-START.
+           MOVE FUNCTNI  TO FUNCTNO
+           MOVE JOBNAMEI TO JOBNAMEO
+           MOVE HELLOTXI TO HELLOTXO
+           MOVE WORLDTXI TO WORLDTXO
+           MOVE WS-ERROR-MESSAGE TO MSGO
+           EXEC CICS SEND MAP('HWMNTM')
+               MAPSET('HWMNTSET')
+               FROM(HWMNTMO)
+               DATAONLY
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('HWMT')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+       310-EXIT.
+           EXIT.
+
+       400-UPDATE-GREETING-FILE SECTION.
+       400-START.
+           MOVE JOBNAMEI  TO GREET-JOB-NAME
+           MOVE HELLOTXI  TO GREET-HELLO
+           MOVE WORLDTXI  TO GREET-WORLD
+
+           IF FUNCTION-IS-ADD
+               PERFORM 410-WRITE-GREETING-RECORD
+           ELSE
+               PERFORM 420-REWRITE-GREETING-RECORD
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       410-WRITE-GREETING-RECORD SECTION.
+       410-START.
+           EXEC CICS WRITE FILE('GREETVSM')
+               FROM(GREETING-RECORD)
+               RIDFLD(GREET-JOB-NAME)
+               KEYLENGTH(8)
+           END-EXEC
+           MOVE 'RECORD ADDED' TO WS-ERROR-MESSAGE.
+       410-EXIT.
+           EXIT.
+
+       420-REWRITE-GREETING-RECORD SECTION.
+       420-START.
+           EXEC CICS READ FILE('GREETVSM')
+               INTO(GREETING-RECORD)
+               RIDFLD(GREET-JOB-NAME)
+               KEYLENGTH(8)
+               UPDATE
+           END-EXEC
+           MOVE HELLOTXI TO GREET-HELLO
+           MOVE WORLDTXI TO GREET-WORLD
+           EXEC CICS REWRITE FILE('GREETVSM')
+               FROM(GREETING-RECORD)
+           END-EXEC
+           MOVE 'RECORD UPDATED' TO WS-ERROR-MESSAGE.
+       420-EXIT.
+           EXIT.
+
+       500-SEND-CONFIRMATION SECTION.
+       500-START.
+           MOVE WS-FUNCTION-CODE TO FUNCTNO
+           MOVE JOBNAMEI   TO JOBNAMEO
+           MOVE HELLOTXI   TO HELLOTXO
+           MOVE WORLDTXI   TO WORLDTXO
+           MOVE WS-ERROR-MESSAGE TO MSGO
+           EXEC CICS SEND MAP('HWMNTM')
+               MAPSET('HWMNTSET')
+               FROM(HWMNTMO)
+               DATAONLY
+           END-EXEC
+           MOVE WS-FUNCTION-CODE TO CA-FUNCTION-CODE
+           EXEC CICS RETURN
+               TRANSID('HWMT')
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+       500-EXIT.
+           EXIT.
