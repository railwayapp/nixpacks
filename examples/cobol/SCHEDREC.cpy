@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    SCHEDREC.CPY
+      *    JOB-START EVENT WRITTEN TO THE SHARED SCHEDULER (CONTROL-M)
+      *    CONTROL FILE SO DOWNSTREAM JOBS CAN KEY OFF PROGRAM LOGIC
+      *    HAVING ACTUALLY RUN, NOT JUST JCL STEP DISPATCH.
+      ******************************************************************
+       01  SCHED-EVENT-RECORD.
+           03 SCHED-JOB-NAME        PIC X(8).
+           03 SCHED-PROGRAM-NAME    PIC X(11).
+           03 SCHED-RUN-DATE        PIC X(8).
+           03 SCHED-RUN-TIME        PIC X(6).
+           03 SCHED-STATUS-CODE     PIC X(4).
