@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "SYSPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUSES.
+           03 WS-AUDIT-STATUS          PIC XX    VALUE SPACES.
+           03 WS-PRINT-STATUS          PIC XX    VALUE SPACES.
+
+       01  WS-AUDIT-AT-EOF             PIC X     VALUE 'N'.
+           88 AUDIT-AT-EOF                       VALUE 'Y'.
+
+       01  WS-HEADER-LINE-1.
+           03 FILLER                   PIC X(1)  VALUE '1'.
+           03 FILLER                   PIC X(79) VALUE
+            '          *** NIGHTLY BATCH STREAM - JOB START HEADER ***'.
+
+       01  WS-HEADER-LINE-2.
+           03 FILLER                   PIC X(1)  VALUE ' '.
+           03 FILLER                   PIC X(79) VALUE ALL '-'.
+
+       01  WS-DETAIL-LINE.
+           03 FILLER                   PIC X(1)  VALUE ' '.
+           03 FILLER                   PIC X(8)  VALUE 'JOB    :'.
+           03 PRT-JOB-NAME             PIC X(8).
+           03 FILLER                   PIC X(3)  VALUE SPACES.
+           03 FILLER                   PIC X(8)  VALUE 'START  :'.
+           03 PRT-RUN-DATE             PIC X(8).
+           03 FILLER                   PIC X(1)  VALUE SPACE.
+           03 PRT-RUN-TIME             PIC X(6).
+           03 FILLER                   PIC X(3)  VALUE SPACES.
+           03 FILLER                   PIC X(8)  VALUE 'MESSAGE:'.
+           03 PRT-MESSAGE              PIC X(17).
+           03 FILLER                   PIC X(8)  VALUE SPACES.
+
+       01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAINLINE SECTION.
+       000-START.
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT PRINT-FILE
+           IF WS-AUDIT-STATUS = '00'
+               PERFORM 100-READ-AUDIT-RECORD
+               PERFORM UNTIL AUDIT-AT-EOF
+                   PERFORM 200-PRINT-HEADER-PAGE
+                   PERFORM 100-READ-AUDIT-RECORD
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           ELSE
+               DISPLAY 'HWREPORT: NO AUDIT RECORDS - AUDITLOG STATUS '
+                   WS-AUDIT-STATUS
+           END-IF
+           CLOSE PRINT-FILE.
+       000-EXIT.
+       EXIT-PROGRAM.
+           STOP RUN.
+
+       100-READ-AUDIT-RECORD SECTION.
+       100-START.
+           READ AUDIT-FILE
+               AT END
+                   SET AUDIT-AT-EOF TO TRUE
+           END-READ.
+       100-EXIT.
+           EXIT.
+
+       200-PRINT-HEADER-PAGE SECTION.
+       200-START.
+           MOVE AUD-JOB-NAME TO PRT-JOB-NAME
+           MOVE AUD-RUN-DATE TO PRT-RUN-DATE
+           MOVE AUD-RUN-TIME TO PRT-RUN-TIME
+           MOVE AUD-MESSAGE  TO PRT-MESSAGE
+           WRITE PRINT-RECORD FROM WS-HEADER-LINE-1
+           WRITE PRINT-RECORD FROM WS-HEADER-LINE-2
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+           WRITE PRINT-RECORD FROM WS-BLANK-LINE.
+       200-EXIT.
+           EXIT.
