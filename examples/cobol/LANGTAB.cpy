@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    LANGTAB.CPY
+      *    LANGUAGE CODE TO GREETING TEXT LOOKUP TABLE
+      *    ENTRY 1 (EN) IS THE DEFAULT USED WHEN PARM-LANG IS BLANK
+      *    OR DOES NOT MATCH ANY ENTRY BELOW.
+      ******************************************************************
+       01  LANG-TABLE-VALUES.
+           03 FILLER PIC X(19) VALUE 'ENHello from cobol!'.
+           03 FILLER PIC X(19) VALUE 'FRBonjour de cobol!'.
+           03 FILLER PIC X(19) VALUE 'ESHola desde cobol!'.
+           03 FILLER PIC X(19) VALUE 'DEHallo von  cobol!'.
+       01  LANG-TABLE REDEFINES LANG-TABLE-VALUES.
+           03 LANG-ENTRY            OCCURS 4 TIMES.
+              05 LANG-CODE          PIC X(2).
+              05 LANG-HELLO         PIC X(11).
+              05 LANG-WORLD         PIC X(6).
