@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    AUDITREC.CPY
+      *    ONE RECORD WRITTEN TO THE AUDIT/RUN LOG PER EXECUTION
+      ******************************************************************
+       01  AUDIT-RECORD.
+           03 AUD-JOB-NAME         PIC X(8).
+           03 AUD-RUN-DATE         PIC X(8).
+           03 AUD-RUN-TIME         PIC X(6).
+           03 AUD-RETURN-CODE      PIC 9(4).
+           03 AUD-MESSAGE          PIC X(17).
