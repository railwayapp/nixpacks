@@ -1,21 +1,375 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT GREETING-FILE ASSIGN TO "GREETVSM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GREET-JOB-NAME
+               FILE STATUS IS WS-GREET-STATUS.
+           SELECT SCHEDULER-FILE ASSIGN TO "SCHEDCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCHED-STATUS.
+           SELECT COUNTER-FILE ASSIGN TO "CNTRFILE"
+               ORGANIZATION IS RECORD SEQUENTIAL
+               FILE STATUS IS WS-CNTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE
+           RECORDING MODE IS F.
+           COPY PARMCARD.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+       FD  GREETING-FILE.
+           COPY GREETREC.
+
+       FD  SCHEDULER-FILE
+           RECORDING MODE IS F.
+           COPY SCHEDREC.
+
+       FD  COUNTER-FILE
+           RECORDING MODE IS F.
+           COPY CNTRREC.
+
        WORKING-STORAGE SECTION.
 
        01  STRINGS.
-           03 HELLO                PIC X(11) VALUE
-             'Hello from'.
-           03 WORLD                PIC X(6) VALUE
-             'cobol!'.
+           03 HELLO                PIC X(11)    VALUE SPACES.
+           03 WORLD                PIC X(6)     VALUE SPACES.
+
+       01  WS-FILE-STATUSES.
+           03 WS-SYSIN-STATUS      PIC XX       VALUE SPACES.
+           03 WS-AUDIT-STATUS      PIC XX       VALUE SPACES.
+           03 WS-CHKPT-STATUS      PIC XX       VALUE SPACES.
+           03 WS-GREET-STATUS      PIC XX       VALUE SPACES.
+           03 WS-SCHED-STATUS      PIC XX       VALUE SPACES.
+           03 WS-CNTR-STATUS       PIC XX       VALUE SPACES.
+
+       01  WS-SYSIN-AT-EOF         PIC X        VALUE 'N'.
+           88 SYSIN-AT-EOF                      VALUE 'Y'.
+
+       01  WS-CURRENT-DATE-TIME    PIC X(21).
+
+       01  WS-VALID-ENVIRONMENTS.
+           03 FILLER               PIC X(4) VALUE 'DEV '.
+           03 FILLER               PIC X(4) VALUE 'TEST'.
+           03 FILLER               PIC X(4) VALUE 'QA  '.
+           03 FILLER               PIC X(4) VALUE 'PROD'.
+       01  WS-VALID-ENV-TABLE REDEFINES WS-VALID-ENVIRONMENTS.
+           03 WS-VALID-ENV         PIC X(4) OCCURS 4 TIMES.
+
+       01  WS-ENV-VALID-SW         PIC X        VALUE 'N'.
+           88 ENV-IS-VALID                      VALUE 'Y'.
+
+       01  WS-ENV-SUB              PIC 9(1)     VALUE 1.
+
+       COPY LANGTAB.
+
+       01  WS-LANG-SUB              PIC 9(1)     VALUE 1.
+
+       01  WS-STEP-NUMBER           PIC 9(4)     VALUE 0010.
+
+       01  WS-GREET-FOUND-SW        PIC X        VALUE 'N'.
+           88 GREETING-FOUND                     VALUE 'Y'.
+
+       01  WS-CNTR-SUB              PIC 9(1)     VALUE 1.
+
+       01  WS-FILE-OPEN-SWITCHES.
+           03 WS-SYSIN-OPEN-SW     PIC X        VALUE 'N'.
+              88 SYSIN-IS-OPEN                  VALUE 'Y'.
+           03 WS-AUDIT-OPEN-SW     PIC X        VALUE 'N'.
+              88 AUDIT-IS-OPEN                  VALUE 'Y'.
+           03 WS-CHKPT-OPEN-SW     PIC X        VALUE 'N'.
+              88 CHKPT-IS-OPEN                  VALUE 'Y'.
+           03 WS-GREET-OPEN-SW     PIC X        VALUE 'N'.
+              88 GREET-IS-OPEN                  VALUE 'Y'.
+           03 WS-SCHED-OPEN-SW     PIC X        VALUE 'N'.
+              88 SCHED-IS-OPEN                  VALUE 'Y'.
+           03 WS-CNTR-OPEN-SW      PIC X        VALUE 'N'.
+              88 CNTR-IS-OPEN                   VALUE 'Y'.
 
        PROCEDURE DIVISION.
        000-MAINLINE SECTION.
        000-START.
-           DISPLAY STRINGS.
+           MOVE 0 TO RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           PERFORM 050-OPEN-FILES
+           PERFORM 100-READ-PARM-CARD
+           PERFORM 150-VALIDATE-PARM-CARD
+           IF RETURN-CODE = 0
+               PERFORM 200-BUILD-STRINGS
+           END-IF
+           DISPLAY STRINGS
+           IF RETURN-CODE = 0
+               PERFORM 400-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 450-WRITE-SCHEDULER-EVENT
+           PERFORM 300-WRITE-AUDIT-RECORD
+           PERFORM 500-UPDATE-COUNTERS.
        000-EXIT.
+           PERFORM 900-CLEANUP-FILES.
        EXIT-PROGRAM.
+           STOP RUN.
+
+       050-OPEN-FILES SECTION.
+       050-START.
+           OPEN INPUT SYSIN-FILE
+           IF WS-SYSIN-STATUS = '00'
+               SET SYSIN-IS-OPEN TO TRUE
+           ELSE
+               SET SYSIN-AT-EOF TO TRUE
+               MOVE SPACES TO PARM-CARD
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS = '00'
+               SET AUDIT-IS-OPEN TO TRUE
+           END-IF
+
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CHKPT-STATUS = '00'
+               SET CHKPT-IS-OPEN TO TRUE
+           END-IF
+
+           OPEN EXTEND SCHEDULER-FILE
+           IF WS-SCHED-STATUS = '35'
+               OPEN OUTPUT SCHEDULER-FILE
+           END-IF
+           IF WS-SCHED-STATUS = '00'
+               SET SCHED-IS-OPEN TO TRUE
+           END-IF
+
+           OPEN INPUT GREETING-FILE
+           IF WS-GREET-STATUS = '00'
+               SET GREET-IS-OPEN TO TRUE
+           END-IF
+
+           OPEN I-O COUNTER-FILE
+           IF WS-CNTR-STATUS = '35'
+               PERFORM 510-INITIALIZE-COUNTER-FILE
+           END-IF
+           IF WS-CNTR-STATUS = '00'
+               SET CNTR-IS-OPEN TO TRUE
+           END-IF.
+       050-EXIT.
+           EXIT.
+
+       100-READ-PARM-CARD SECTION.
+       100-START.
+           IF SYSIN-IS-OPEN
+               READ SYSIN-FILE
+                   AT END
+                       SET SYSIN-AT-EOF TO TRUE
+               END-READ
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+       150-VALIDATE-PARM-CARD SECTION.
+       150-START.
+           IF SYSIN-AT-EOF
+               DISPLAY 'HELLO-WORLD: ERROR - MISSING PARAMETER CARD'
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF PARM-JOB-NAME = SPACES
+                   DISPLAY 'HELLO-WORLD: ERROR - JOB NAME IS BLANK'
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   PERFORM 160-VALIDATE-ENVIRONMENT
+                   IF NOT ENV-IS-VALID
+                       DISPLAY 'HELLO-WORLD: ERROR - UNRECOGNIZED '
+                           'ENVIRONMENT CODE: ' PARM-ENVIRONMENT
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+       150-EXIT.
+           EXIT.
+
+       160-VALIDATE-ENVIRONMENT SECTION.
+       160-START.
+           MOVE 'N' TO WS-ENV-VALID-SW
+           PERFORM VARYING WS-ENV-SUB FROM 1 BY 1
+                   UNTIL WS-ENV-SUB > 4
+               IF PARM-ENVIRONMENT = WS-VALID-ENV(WS-ENV-SUB)
+                   SET ENV-IS-VALID TO TRUE
+               END-IF
+           END-PERFORM.
+       160-EXIT.
+           EXIT.
+
+       200-BUILD-STRINGS SECTION.
+       200-START.
+           PERFORM 220-LOOKUP-VSAM-GREETING
+           IF GREETING-FOUND
+               MOVE GREET-HELLO TO HELLO
+               MOVE GREET-WORLD TO WORLD
+           ELSE
+               IF NOT SYSIN-AT-EOF AND PARM-MESSAGE NOT = SPACES
+                   MOVE PARM-MESSAGE(1:11) TO HELLO
+                   MOVE PARM-MESSAGE(12:6) TO WORLD
+               ELSE
+                   PERFORM 210-LOOKUP-LANGUAGE
+               END-IF
+           END-IF.
+       200-EXIT.
+           EXIT.
+
+       210-LOOKUP-LANGUAGE SECTION.
+       210-START.
+           MOVE LANG-HELLO(1) TO HELLO
+           MOVE LANG-WORLD(1) TO WORLD
+           PERFORM VARYING WS-LANG-SUB FROM 1 BY 1
+                   UNTIL WS-LANG-SUB > 4
+               IF PARM-LANG = LANG-CODE(WS-LANG-SUB)
+                   MOVE LANG-HELLO(WS-LANG-SUB) TO HELLO
+                   MOVE LANG-WORLD(WS-LANG-SUB) TO WORLD
+               END-IF
+           END-PERFORM.
+       210-EXIT.
+           EXIT.
+
+       220-LOOKUP-VSAM-GREETING SECTION.
+       220-START.
+           MOVE 'N' TO WS-GREET-FOUND-SW
+           IF GREET-IS-OPEN
+               MOVE PARM-JOB-NAME TO GREET-JOB-NAME
+               READ GREETING-FILE
+                   INVALID KEY
+                       MOVE 'N' TO WS-GREET-FOUND-SW
+                   NOT INVALID KEY
+                       SET GREETING-FOUND TO TRUE
+               END-READ
+           END-IF.
+       220-EXIT.
+           EXIT.
+
+       300-WRITE-AUDIT-RECORD SECTION.
+       300-START.
+           IF AUDIT-IS-OPEN
+               MOVE PARM-JOB-NAME          TO AUD-JOB-NAME
+               MOVE WS-CURRENT-DATE-TIME(1:8)  TO AUD-RUN-DATE
+               MOVE WS-CURRENT-DATE-TIME(9:6)  TO AUD-RUN-TIME
+               MOVE RETURN-CODE            TO AUD-RETURN-CODE
+               MOVE STRINGS                TO AUD-MESSAGE
+               WRITE AUDIT-RECORD
+           END-IF.
+       300-EXIT.
+           EXIT.
+
+       400-WRITE-CHECKPOINT SECTION.
+       400-START.
+           IF CHKPT-IS-OPEN
+               MOVE PARM-JOB-NAME              TO CKPT-JOB-NAME
+               MOVE WS-STEP-NUMBER             TO CKPT-STEP-NUMBER
+               MOVE WS-CURRENT-DATE-TIME(1:8)  TO CKPT-RUN-DATE
+               MOVE WS-CURRENT-DATE-TIME(9:6)  TO CKPT-RUN-TIME
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+       400-EXIT.
+           EXIT.
+
+       450-WRITE-SCHEDULER-EVENT SECTION.
+       450-START.
+           IF SCHED-IS-OPEN
+               MOVE PARM-JOB-NAME              TO SCHED-JOB-NAME
+               MOVE 'HELLO-WORLD'              TO SCHED-PROGRAM-NAME
+               MOVE WS-CURRENT-DATE-TIME(1:8)  TO SCHED-RUN-DATE
+               MOVE WS-CURRENT-DATE-TIME(9:6)  TO SCHED-RUN-TIME
+               IF RETURN-CODE = 0
+                   MOVE 'STRT' TO SCHED-STATUS-CODE
+               ELSE
+                   MOVE 'FAIL' TO SCHED-STATUS-CODE
+               END-IF
+               WRITE SCHED-EVENT-RECORD
+           END-IF.
+       450-EXIT.
+           EXIT.
 
+       500-UPDATE-COUNTERS SECTION.
+       500-START.
+           IF CNTR-IS-OPEN
+               READ COUNTER-FILE NEXT RECORD
+               ADD 1 TO CNTR-TOTAL-EXECUTIONS
+               PERFORM VARYING WS-CNTR-SUB FROM 1 BY 1
+                       UNTIL WS-CNTR-SUB > 4
+                   IF PARM-ENVIRONMENT = CNTR-ENV-CODE(WS-CNTR-SUB)
+                       ADD 1 TO CNTR-ENV-EXEC-COUNT(WS-CNTR-SUB)
+                   END-IF
+               END-PERFORM
+               MOVE WS-CURRENT-DATE-TIME(1:8)  TO CNTR-LAST-RUN-DATE
+               MOVE WS-CURRENT-DATE-TIME(9:6)  TO CNTR-LAST-RUN-TIME
+               REWRITE COUNTER-RECORD
+               DISPLAY 'HELLO-WORLD: TOTAL EXECUTIONS = '
+                   CNTR-TOTAL-EXECUTIONS
+               DISPLAY 'HELLO-WORLD: LAST RUN = '
+                   CNTR-LAST-RUN-DATE ' ' CNTR-LAST-RUN-TIME
+           END-IF.
+       500-EXIT.
+           EXIT.
 
+       510-INITIALIZE-COUNTER-FILE SECTION.
+       510-START.
+           CLOSE COUNTER-FILE
+           OPEN OUTPUT COUNTER-FILE
+           MOVE 0 TO CNTR-TOTAL-EXECUTIONS
+           PERFORM VARYING WS-CNTR-SUB FROM 1 BY 1
+                   UNTIL WS-CNTR-SUB > 4
+               MOVE WS-VALID-ENV(WS-CNTR-SUB)
+                   TO CNTR-ENV-CODE(WS-CNTR-SUB)
+               MOVE 0 TO CNTR-ENV-EXEC-COUNT(WS-CNTR-SUB)
+           END-PERFORM
+           MOVE SPACES TO CNTR-LAST-RUN-DATE CNTR-LAST-RUN-TIME
+           WRITE COUNTER-RECORD
+           CLOSE COUNTER-FILE
+           OPEN I-O COUNTER-FILE.
+       510-EXIT.
+           EXIT.
 
+       900-CLEANUP-FILES SECTION.
+       900-START.
+           IF SYSIN-IS-OPEN
+               CLOSE SYSIN-FILE
+           END-IF
+           IF AUDIT-IS-OPEN
+               CLOSE AUDIT-FILE
+           END-IF
+           IF CHKPT-IS-OPEN
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF SCHED-IS-OPEN
+               CLOSE SCHEDULER-FILE
+           END-IF
+           IF GREET-IS-OPEN
+               CLOSE GREETING-FILE
+           END-IF
+           IF CNTR-IS-OPEN
+               CLOSE COUNTER-FILE
+           END-IF.
+       900-EXIT.
+           EXIT.
